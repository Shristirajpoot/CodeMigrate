@@ -0,0 +1,406 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPLOYEE-MAINTENANCE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO "employees.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORTED-MASTER-FILE ASSIGN TO "employees_sorted_m.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MASTER-SORT-WORK-FILE ASSIGN TO "mastersort.tmp".
+           SELECT TRANSACTION-FILE ASSIGN TO "employee_transactions.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORTED-TRANSACTION-FILE ASSIGN TO
+               "employee_transactions_sorted.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TRANSACTION-SORT-WORK-FILE ASSIGN TO "txnsort.tmp".
+           SELECT NEW-EMPLOYEE-FILE ASSIGN TO "employees_new.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "employee_audit.log"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLOYEE-FILE.
+           COPY "employee_record.cpy".
+
+       SD MASTER-SORT-WORK-FILE.
+       01 SORT-MASTER-RECORD.
+           05 SD-EMP-ID              PIC 9(5).
+           05 SD-EMP-NAME            PIC X(30).
+           05 SD-EMP-DEPARTMENT      PIC X(20).
+           05 SD-EMP-SALARY          PIC 9(10)V99.
+           05 SD-EMP-TAX-RATE        PIC 9(3)V99.
+           05 SD-EMP-HEALTH-DEDUCTION PIC 9(7)V99.
+           05 SD-EMP-401K-PERCENT   PIC 9(3)V99.
+           05 SD-EMP-OTHER-DEDUCTION PIC 9(7)V99.
+           05 SD-EMP-PAY-TYPE        PIC X(1).
+           05 SD-EMP-HOURS-WORKED    PIC 9(3)V99.
+           05 SD-EMP-HOURLY-RATE     PIC 9(5)V99.
+           05 SD-EMP-STATUS          PIC X(1).
+
+       FD SORTED-MASTER-FILE.
+       01 SORTED-MASTER-RECORD.
+           05 SMST-ID                PIC 9(5).
+           05 SMST-NAME              PIC X(30).
+           05 SMST-DEPARTMENT        PIC X(20).
+           05 SMST-SALARY            PIC 9(10)V99.
+           05 SMST-TAX-RATE          PIC 9(3)V99.
+           05 SMST-HEALTH-DEDUCTION  PIC 9(7)V99.
+           05 SMST-401K-PERCENT      PIC 9(3)V99.
+           05 SMST-OTHER-DEDUCTION   PIC 9(7)V99.
+           05 SMST-PAY-TYPE          PIC X(1).
+           05 SMST-HOURS-WORKED      PIC 9(3)V99.
+           05 SMST-HOURLY-RATE       PIC 9(5)V99.
+           05 SMST-STATUS            PIC X(1).
+
+       FD TRANSACTION-FILE.
+       01 TRANSACTION-RECORD.
+           05 TXN-TYPE               PIC X(1).
+               88 TXN-TYPE-ADD       VALUE 'A'.
+               88 TXN-TYPE-CHANGE    VALUE 'C'.
+               88 TXN-TYPE-TERMINATE VALUE 'T'.
+           05 TXN-EMP-ID             PIC 9(5).
+           05 TXN-EMP-NAME           PIC X(30).
+           05 TXN-EMP-DEPARTMENT     PIC X(20).
+           05 TXN-EMP-SALARY         PIC 9(10)V99.
+           05 TXN-EMP-TAX-RATE       PIC 9(3)V99.
+           05 TXN-EMP-HEALTH-DEDUCTION PIC 9(7)V99.
+           05 TXN-EMP-401K-PERCENT   PIC 9(3)V99.
+           05 TXN-EMP-OTHER-DEDUCTION PIC 9(7)V99.
+           05 TXN-EMP-PAY-TYPE       PIC X(1).
+           05 TXN-EMP-HOURS-WORKED   PIC 9(3)V99.
+           05 TXN-EMP-HOURLY-RATE    PIC 9(5)V99.
+           05 TXN-OPERATOR-ID        PIC X(10).
+
+       SD TRANSACTION-SORT-WORK-FILE.
+       01 SORT-TRANSACTION-RECORD.
+           05 SD-TXN-TYPE            PIC X(1).
+           05 SD-TXN-EMP-ID          PIC 9(5).
+           05 SD-TXN-EMP-NAME        PIC X(30).
+           05 SD-TXN-EMP-DEPARTMENT  PIC X(20).
+           05 SD-TXN-EMP-SALARY      PIC 9(10)V99.
+           05 SD-TXN-EMP-TAX-RATE    PIC 9(3)V99.
+           05 SD-TXN-EMP-HEALTH-DEDUCTION PIC 9(7)V99.
+           05 SD-TXN-EMP-401K-PERCENT PIC 9(3)V99.
+           05 SD-TXN-EMP-OTHER-DEDUCTION PIC 9(7)V99.
+           05 SD-TXN-EMP-PAY-TYPE    PIC X(1).
+           05 SD-TXN-EMP-HOURS-WORKED PIC 9(3)V99.
+           05 SD-TXN-EMP-HOURLY-RATE PIC 9(5)V99.
+           05 SD-TXN-OPERATOR-ID     PIC X(10).
+
+       FD SORTED-TRANSACTION-FILE.
+       01 SORTED-TRANSACTION-RECORD.
+           05 STXN-TYPE              PIC X(1).
+           05 STXN-EMP-ID            PIC 9(5).
+           05 STXN-EMP-NAME          PIC X(30).
+           05 STXN-EMP-DEPARTMENT    PIC X(20).
+           05 STXN-EMP-SALARY        PIC 9(10)V99.
+           05 STXN-EMP-TAX-RATE      PIC 9(3)V99.
+           05 STXN-EMP-HEALTH-DEDUCTION PIC 9(7)V99.
+           05 STXN-EMP-401K-PERCENT  PIC 9(3)V99.
+           05 STXN-EMP-OTHER-DEDUCTION PIC 9(7)V99.
+           05 STXN-EMP-PAY-TYPE      PIC X(1).
+           05 STXN-EMP-HOURS-WORKED  PIC 9(3)V99.
+           05 STXN-EMP-HOURLY-RATE   PIC 9(5)V99.
+           05 STXN-OPERATOR-ID       PIC X(10).
+
+       FD NEW-EMPLOYEE-FILE.
+       01 NEW-EMPLOYEE-RECORD.
+           05 NEMP-ID                PIC 9(5).
+           05 NEMP-NAME              PIC X(30).
+           05 NEMP-DEPARTMENT        PIC X(20).
+           05 NEMP-SALARY            PIC 9(10)V99.
+           05 NEMP-TAX-RATE          PIC 9(3)V99.
+           05 NEMP-HEALTH-DEDUCTION  PIC 9(7)V99.
+           05 NEMP-401K-PERCENT      PIC 9(3)V99.
+           05 NEMP-OTHER-DEDUCTION   PIC 9(7)V99.
+           05 NEMP-PAY-TYPE          PIC X(1).
+           05 NEMP-HOURS-WORKED      PIC 9(3)V99.
+           05 NEMP-HOURLY-RATE       PIC 9(5)V99.
+           05 NEMP-STATUS            PIC X(1).
+
+       FD AUDIT-LOG-FILE.
+       01 AUDIT-LINE                 PIC X(110).
+
+       WORKING-STORAGE SECTION.
+       01 WS-VARIABLES.
+           05 WS-MASTER-EOF          PIC X VALUE 'N'.
+               88 MASTER-EOF         VALUE 'Y'.
+           05 WS-TRANSACTION-EOF     PIC X VALUE 'N'.
+               88 TRANSACTION-EOF    VALUE 'Y'.
+           05 WS-CURRENT-EMP-ID      PIC 9(5).
+           05 WS-ADD-COUNT           PIC 9(7) VALUE ZERO.
+           05 WS-CHANGE-COUNT        PIC 9(7) VALUE ZERO.
+           05 WS-TERMINATE-COUNT     PIC 9(7) VALUE ZERO.
+           05 WS-REJECT-COUNT        PIC 9(7) VALUE ZERO.
+           05 WS-AUDIT-ACTION        PIC X(20).
+           05 WS-AUDIT-REASON        PIC X(40).
+
+       01 WS-WORKING-MASTER.
+           05 WM-EXISTS-SW           PIC X VALUE 'N'.
+               88 WM-EXISTS          VALUE 'Y'.
+           05 WM-ID                  PIC 9(5).
+           05 WM-NAME                PIC X(30).
+           05 WM-DEPARTMENT          PIC X(20).
+           05 WM-SALARY              PIC 9(10)V99.
+           05 WM-TAX-RATE            PIC 9(3)V99.
+           05 WM-HEALTH-DEDUCTION    PIC 9(7)V99.
+           05 WM-401K-PERCENT        PIC 9(3)V99.
+           05 WM-OTHER-DEDUCTION     PIC 9(7)V99.
+           05 WM-PAY-TYPE            PIC X(1).
+           05 WM-HOURS-WORKED        PIC 9(3)V99.
+           05 WM-HOURLY-RATE         PIC 9(5)V99.
+           05 WM-STATUS              PIC X(1).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM SORT-MASTER-FILE
+           PERFORM SORT-TRANSACTION-FILE
+
+           OPEN INPUT SORTED-MASTER-FILE
+           OPEN INPUT SORTED-TRANSACTION-FILE
+           OPEN OUTPUT NEW-EMPLOYEE-FILE
+           OPEN OUTPUT AUDIT-LOG-FILE
+
+           PERFORM READ-NEXT-MASTER
+           PERFORM READ-NEXT-TRANSACTION
+
+           PERFORM PROCESS-CURRENT-EMPLOYEE
+               UNTIL MASTER-EOF AND TRANSACTION-EOF
+
+           PERFORM PRINT-AUDIT-SUMMARY
+
+           CLOSE SORTED-MASTER-FILE
+           CLOSE SORTED-TRANSACTION-FILE
+           CLOSE NEW-EMPLOYEE-FILE
+           CLOSE AUDIT-LOG-FILE
+
+           STOP RUN.
+
+       SORT-MASTER-FILE.
+           SORT MASTER-SORT-WORK-FILE
+               ON ASCENDING KEY SD-EMP-ID
+               USING EMPLOYEE-FILE
+               GIVING SORTED-MASTER-FILE.
+
+       SORT-TRANSACTION-FILE.
+           SORT TRANSACTION-SORT-WORK-FILE
+               ON ASCENDING KEY SD-TXN-EMP-ID
+               USING TRANSACTION-FILE
+               GIVING SORTED-TRANSACTION-FILE.
+
+       READ-NEXT-MASTER.
+           READ SORTED-MASTER-FILE
+               AT END
+                   MOVE 'Y' TO WS-MASTER-EOF
+           END-READ.
+
+       READ-NEXT-TRANSACTION.
+           READ SORTED-TRANSACTION-FILE
+               AT END
+                   MOVE 'Y' TO WS-TRANSACTION-EOF
+           END-READ.
+
+       PROCESS-CURRENT-EMPLOYEE.
+           PERFORM DETERMINE-CURRENT-EMP-ID
+           PERFORM LOAD-CURRENT-MASTER
+           PERFORM APPLY-MATCHING-TRANSACTIONS
+           PERFORM WRITE-CURRENT-MASTER-IF-NEEDED.
+
+       DETERMINE-CURRENT-EMP-ID.
+           IF NOT MASTER-EOF AND NOT TRANSACTION-EOF
+              IF SMST-ID <= STXN-EMP-ID
+                 MOVE SMST-ID TO WS-CURRENT-EMP-ID
+              ELSE
+                 MOVE STXN-EMP-ID TO WS-CURRENT-EMP-ID
+              END-IF
+           ELSE
+              IF NOT MASTER-EOF
+                 MOVE SMST-ID TO WS-CURRENT-EMP-ID
+              ELSE
+                 MOVE STXN-EMP-ID TO WS-CURRENT-EMP-ID
+              END-IF
+           END-IF.
+
+       LOAD-CURRENT-MASTER.
+           MOVE 'N' TO WM-EXISTS-SW
+           IF NOT MASTER-EOF AND SMST-ID = WS-CURRENT-EMP-ID
+              MOVE SMST-ID TO WM-ID
+              MOVE SMST-NAME TO WM-NAME
+              MOVE SMST-DEPARTMENT TO WM-DEPARTMENT
+              MOVE SMST-SALARY TO WM-SALARY
+              MOVE SMST-TAX-RATE TO WM-TAX-RATE
+              MOVE SMST-HEALTH-DEDUCTION TO WM-HEALTH-DEDUCTION
+              MOVE SMST-401K-PERCENT TO WM-401K-PERCENT
+              MOVE SMST-OTHER-DEDUCTION TO WM-OTHER-DEDUCTION
+              MOVE SMST-PAY-TYPE TO WM-PAY-TYPE
+              MOVE SMST-HOURS-WORKED TO WM-HOURS-WORKED
+              MOVE SMST-HOURLY-RATE TO WM-HOURLY-RATE
+              MOVE SMST-STATUS TO WM-STATUS
+              MOVE 'Y' TO WM-EXISTS-SW
+              PERFORM READ-NEXT-MASTER
+           END-IF.
+
+       APPLY-MATCHING-TRANSACTIONS.
+           PERFORM APPLY-ONE-TRANSACTION
+               UNTIL TRANSACTION-EOF
+               OR STXN-EMP-ID NOT = WS-CURRENT-EMP-ID.
+
+       APPLY-ONE-TRANSACTION.
+           EVALUATE TRUE
+               WHEN NOT WM-EXISTS AND STXN-TYPE = 'A'
+                   PERFORM ADD-NEW-EMPLOYEE
+               WHEN NOT WM-EXISTS
+                   MOVE 'REJECTED' TO WS-AUDIT-ACTION
+                   MOVE 'NO SUCH EMPLOYEE ON MASTER' TO WS-AUDIT-REASON
+                   PERFORM WRITE-AUDIT-LINE
+                   ADD 1 TO WS-REJECT-COUNT
+               WHEN WM-EXISTS AND STXN-TYPE = 'A'
+                   MOVE 'REJECTED' TO WS-AUDIT-ACTION
+                   MOVE 'EMPLOYEE ALREADY EXISTS' TO WS-AUDIT-REASON
+                   PERFORM WRITE-AUDIT-LINE
+                   ADD 1 TO WS-REJECT-COUNT
+               WHEN WM-EXISTS AND STXN-TYPE = 'C'
+                   PERFORM CHANGE-WORKING-MASTER
+               WHEN WM-EXISTS AND STXN-TYPE = 'T'
+                   PERFORM TERMINATE-WORKING-MASTER
+               WHEN OTHER
+                   MOVE 'REJECTED' TO WS-AUDIT-ACTION
+                   MOVE 'UNKNOWN TRANSACTION TYPE' TO WS-AUDIT-REASON
+                   PERFORM WRITE-AUDIT-LINE
+                   ADD 1 TO WS-REJECT-COUNT
+           END-EVALUATE
+           PERFORM READ-NEXT-TRANSACTION.
+
+       ADD-NEW-EMPLOYEE.
+           MOVE STXN-EMP-ID TO WM-ID
+           MOVE STXN-EMP-NAME TO WM-NAME
+           MOVE STXN-EMP-DEPARTMENT TO WM-DEPARTMENT
+           MOVE STXN-EMP-SALARY TO WM-SALARY
+           MOVE STXN-EMP-TAX-RATE TO WM-TAX-RATE
+           MOVE STXN-EMP-HEALTH-DEDUCTION TO WM-HEALTH-DEDUCTION
+           MOVE STXN-EMP-401K-PERCENT TO WM-401K-PERCENT
+           MOVE STXN-EMP-OTHER-DEDUCTION TO WM-OTHER-DEDUCTION
+           IF STXN-EMP-PAY-TYPE = SPACE
+              MOVE 'S' TO WM-PAY-TYPE
+           ELSE
+              MOVE STXN-EMP-PAY-TYPE TO WM-PAY-TYPE
+           END-IF
+           MOVE STXN-EMP-HOURS-WORKED TO WM-HOURS-WORKED
+           MOVE STXN-EMP-HOURLY-RATE TO WM-HOURLY-RATE
+           MOVE 'A' TO WM-STATUS
+           MOVE 'Y' TO WM-EXISTS-SW
+           MOVE 'ADDED' TO WS-AUDIT-ACTION
+           MOVE SPACES TO WS-AUDIT-REASON
+           PERFORM WRITE-AUDIT-LINE
+           ADD 1 TO WS-ADD-COUNT.
+
+       CHANGE-WORKING-MASTER.
+           IF STXN-EMP-NAME NOT = SPACES
+              MOVE STXN-EMP-NAME TO WM-NAME
+           END-IF
+           IF STXN-EMP-DEPARTMENT NOT = SPACES
+              MOVE STXN-EMP-DEPARTMENT TO WM-DEPARTMENT
+           END-IF
+           IF STXN-EMP-SALARY NOT = ZERO
+              MOVE STXN-EMP-SALARY TO WM-SALARY
+           END-IF
+           IF STXN-EMP-TAX-RATE NOT = ZERO
+              MOVE STXN-EMP-TAX-RATE TO WM-TAX-RATE
+           END-IF
+           IF STXN-EMP-HEALTH-DEDUCTION NOT = ZERO
+              MOVE STXN-EMP-HEALTH-DEDUCTION TO WM-HEALTH-DEDUCTION
+           END-IF
+           IF STXN-EMP-401K-PERCENT NOT = ZERO
+              MOVE STXN-EMP-401K-PERCENT TO WM-401K-PERCENT
+           END-IF
+           IF STXN-EMP-OTHER-DEDUCTION NOT = ZERO
+              MOVE STXN-EMP-OTHER-DEDUCTION TO WM-OTHER-DEDUCTION
+           END-IF
+           IF STXN-EMP-PAY-TYPE NOT = SPACE
+              MOVE STXN-EMP-PAY-TYPE TO WM-PAY-TYPE
+           END-IF
+           IF STXN-EMP-HOURS-WORKED NOT = ZERO
+              MOVE STXN-EMP-HOURS-WORKED TO WM-HOURS-WORKED
+           END-IF
+           IF STXN-EMP-HOURLY-RATE NOT = ZERO
+              MOVE STXN-EMP-HOURLY-RATE TO WM-HOURLY-RATE
+           END-IF
+           MOVE 'CHANGED' TO WS-AUDIT-ACTION
+           MOVE SPACES TO WS-AUDIT-REASON
+           PERFORM WRITE-AUDIT-LINE
+           ADD 1 TO WS-CHANGE-COUNT.
+
+       TERMINATE-WORKING-MASTER.
+           MOVE 'T' TO WM-STATUS
+           MOVE 'TERMINATED' TO WS-AUDIT-ACTION
+           MOVE SPACES TO WS-AUDIT-REASON
+           PERFORM WRITE-AUDIT-LINE
+           ADD 1 TO WS-TERMINATE-COUNT.
+
+       WRITE-CURRENT-MASTER-IF-NEEDED.
+           IF WM-EXISTS
+              MOVE WM-ID TO NEMP-ID
+              MOVE WM-NAME TO NEMP-NAME
+              MOVE WM-DEPARTMENT TO NEMP-DEPARTMENT
+              MOVE WM-SALARY TO NEMP-SALARY
+              MOVE WM-TAX-RATE TO NEMP-TAX-RATE
+              MOVE WM-HEALTH-DEDUCTION TO NEMP-HEALTH-DEDUCTION
+              MOVE WM-401K-PERCENT TO NEMP-401K-PERCENT
+              MOVE WM-OTHER-DEDUCTION TO NEMP-OTHER-DEDUCTION
+              MOVE WM-PAY-TYPE TO NEMP-PAY-TYPE
+              MOVE WM-HOURS-WORKED TO NEMP-HOURS-WORKED
+              MOVE WM-HOURLY-RATE TO NEMP-HOURLY-RATE
+              MOVE WM-STATUS TO NEMP-STATUS
+              WRITE NEW-EMPLOYEE-RECORD
+           END-IF.
+
+       WRITE-AUDIT-LINE.
+           MOVE SPACES TO AUDIT-LINE
+           STRING
+               'EMP-ID: ' DELIMITED BY SIZE,
+               STXN-EMP-ID DELIMITED BY SIZE,
+               ' | ACTION: ' DELIMITED BY SIZE,
+               WS-AUDIT-ACTION DELIMITED BY SIZE,
+               ' | OPERATOR: ' DELIMITED BY SIZE,
+               STXN-OPERATOR-ID DELIMITED BY SIZE,
+               ' | ' DELIMITED BY SIZE,
+               WS-AUDIT-REASON DELIMITED BY SIZE
+               INTO AUDIT-LINE
+           WRITE AUDIT-LINE.
+
+       PRINT-AUDIT-SUMMARY.
+           MOVE SPACES TO AUDIT-LINE
+           STRING
+               '===== MAINTENANCE RUN SUMMARY =====' DELIMITED BY SIZE
+               INTO AUDIT-LINE
+           WRITE AUDIT-LINE
+
+           MOVE SPACES TO AUDIT-LINE
+           STRING
+               'Employees Added: ' DELIMITED BY SIZE,
+               WS-ADD-COUNT DELIMITED BY SIZE
+               INTO AUDIT-LINE
+           WRITE AUDIT-LINE
+
+           MOVE SPACES TO AUDIT-LINE
+           STRING
+               'Employees Changed: ' DELIMITED BY SIZE,
+               WS-CHANGE-COUNT DELIMITED BY SIZE
+               INTO AUDIT-LINE
+           WRITE AUDIT-LINE
+
+           MOVE SPACES TO AUDIT-LINE
+           STRING
+               'Employees Terminated: ' DELIMITED BY SIZE,
+               WS-TERMINATE-COUNT DELIMITED BY SIZE
+               INTO AUDIT-LINE
+           WRITE AUDIT-LINE
+
+           MOVE SPACES TO AUDIT-LINE
+           STRING
+               'Transactions Rejected: ' DELIMITED BY SIZE,
+               WS-REJECT-COUNT DELIMITED BY SIZE
+               INTO AUDIT-LINE
+           WRITE AUDIT-LINE.

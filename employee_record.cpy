@@ -0,0 +1,17 @@
+       01 EMPLOYEE-RECORD.
+           05 EMP-ID                 PIC 9(5).
+           05 EMP-NAME               PIC X(30).
+           05 EMP-DEPARTMENT         PIC X(20).
+           05 EMP-SALARY             PIC 9(10)V99.
+           05 EMP-TAX-RATE           PIC 9(3)V99.
+           05 EMP-HEALTH-DEDUCTION   PIC 9(7)V99.
+           05 EMP-401K-PERCENT       PIC 9(3)V99.
+           05 EMP-OTHER-DEDUCTION    PIC 9(7)V99.
+           05 EMP-PAY-TYPE           PIC X(1).
+               88 EMP-PAY-TYPE-SALARIED VALUE 'S' SPACE.
+               88 EMP-PAY-TYPE-HOURLY   VALUE 'H'.
+           05 EMP-HOURS-WORKED       PIC 9(3)V99.
+           05 EMP-HOURLY-RATE        PIC 9(5)V99.
+           05 EMP-STATUS             PIC X(1).
+               88 EMP-STATUS-ACTIVE     VALUE 'A' SPACE.
+               88 EMP-STATUS-TERMINATED VALUE 'T'.

@@ -1,112 +1,688 @@
-IDENTIFICATION DIVISION.
-       PROGRAM-ID. PAYROLL-SYSTEM.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT EMPLOYEE-FILE ASSIGN TO "employees.dat"
-           ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT PAYROLL-REPORT ASSIGN TO "payroll_report.txt"
-           ORGANIZATION IS LINE SEQUENTIAL.
-       
-       DATA DIVISION.
-       FILE SECTION.
-       FD EMPLOYEE-FILE.
-       01 EMPLOYEE-RECORD.
-           05 EMP-ID                 PIC 9(5).
-           05 EMP-NAME               PIC X(30).
-           05 EMP-DEPARTMENT         PIC X(20).
-           05 EMP-SALARY             PIC 9(10)V99.
-           05 EMP-TAX-RATE           PIC 9(3)V99.
-       
-       FD PAYROLL-REPORT.
-       01 REPORT-LINE                PIC X(80).
-       
-       WORKING-STORAGE SECTION.
-       01 WS-VARIABLES.
-           05 WS-TOTAL-PAYROLL       PIC 9(15)V99 VALUE ZERO.
-           05 WS-TOTAL-TAX           PIC 9(15)V99 VALUE ZERO.
-           05 WS-NET-PAYROLL         PIC 9(15)V99 VALUE ZERO.
-           05 WS-EOF                 PIC X VALUE 'N'.
-               88 END-OF-FILE        VALUE 'Y'.
-       
-       01 WS-CALCULATIONS.
-           05 WS-TAX-AMOUNT          PIC 9(10)V99.
-           05 WS-NET-PAY             PIC 9(10)V99.
-       
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           OPEN INPUT EMPLOYEE-FILE
-           OPEN OUTPUT PAYROLL-REPORT
-           
-           PERFORM PROCESS-EMPLOYEE-FILE 
-           UNTIL END-OF-FILE
-           
-           PERFORM PRINT-SUMMARY
-           
-           CLOSE EMPLOYEE-FILE
-           CLOSE PAYROLL-REPORT
-           
-           STOP RUN.
-       
-       PROCESS-EMPLOYEE-FILE.
-           READ EMPLOYEE-FILE
-               AT END 
-                   MOVE 'Y' TO WS-EOF
-               NOT AT END 
-                   PERFORM CALCULATE-PAYROLL
-                   PERFORM WRITE-REPORT-LINE
-           END-READ.
-       
-       CALCULATE-PAYROLL.
-           COMPUTE WS-TAX-AMOUNT = EMP-SALARY * (EMP-TAX-RATE / 100)
-           COMPUTE WS-NET-PAY = EMP-SALARY - WS-TAX-AMOUNT
-           
-           ADD EMP-SALARY TO WS-TOTAL-PAYROLL
-           ADD WS-TAX-AMOUNT TO WS-TOTAL-TAX
-           ADD WS-NET-PAY TO WS-NET-PAYROLL.
-       
-       WRITE-REPORT-LINE.
-           MOVE SPACES TO REPORT-LINE
-           STRING 
-               EMP-ID DELIMITED BY SIZE, 
-               ' | ' DELIMITED BY SIZE,
-               EMP-NAME DELIMITED BY SIZE, 
-               ' | ' DELIMITED BY SIZE,
-               EMP-DEPARTMENT DELIMITED BY SIZE, 
-               ' | Gross: $' DELIMITED BY SIZE,
-               EMP-SALARY DELIMITED BY SIZE,
-               ' | Tax: $' DELIMITED BY SIZE,
-               WS-TAX-AMOUNT DELIMITED BY SIZE,
-               ' | Net: $' DELIMITED BY SIZE,
-               WS-NET-PAY DELIMITED BY SIZE
-               INTO REPORT-LINE
-           
-           WRITE REPORT-LINE.
-       
-       PRINT-SUMMARY.
-           MOVE SPACES TO REPORT-LINE
-           STRING 
-               '===== PAYROLL SUMMARY =====' DELIMITED BY SIZE
-               INTO REPORT-LINE
-           WRITE REPORT-LINE
-           
-           MOVE SPACES TO REPORT-LINE
-           STRING 
-               'Total Gross Payroll: $' DELIMITED BY SIZE,
-               WS-TOTAL-PAYROLL DELIMITED BY SIZE
-               INTO REPORT-LINE
-           WRITE REPORT-LINE
-           
-           MOVE SPACES TO REPORT-LINE
-           STRING 
-               'Total Tax Collected: $' DELIMITED BY SIZE,
-               WS-TOTAL-TAX DELIMITED BY SIZE
-               INTO REPORT-LINE
-           WRITE REPORT-LINE
-           
-           MOVE SPACES TO REPORT-LINE
-           STRING 
-               'Total Net Payroll: $' DELIMITED BY SIZE,
-               WS-NET-PAYROLL DELIMITED BY SIZE
-               INTO REPORT-LINE
-           WRITE REPORT-LINE.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYROLL-SYSTEM.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN DYNAMIC WS-EMPLOYEE-FILE-NAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PAYROLL-REPORT ASSIGN DYNAMIC WS-REPORT-FILE-NAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT YTD-FILE ASSIGN TO "ytd_master.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS YTD-EMP-ID
+           FILE STATUS IS WS-YTD-FILE-STATUS.
+           SELECT SORT-WORK-FILE ASSIGN TO "sortwork.tmp".
+           SELECT SORTED-EMPLOYEE-FILE
+           ASSIGN DYNAMIC WS-SORTED-FILE-NAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCEPTION-FILE ASSIGN DYNAMIC WS-EXCEPTION-FILE-NAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN DYNAMIC WS-CHECKPOINT-FILE-NAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+           SELECT ACH-FILE ASSIGN DYNAMIC WS-ACH-FILE-NAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLOYEE-FILE.
+           COPY "employee_record.cpy".
+
+       FD PAYROLL-REPORT.
+       01 REPORT-LINE                PIC X(130).
+
+       FD YTD-FILE.
+       01 YTD-RECORD.
+           05 YTD-EMP-ID             PIC 9(5).
+           05 YTD-GROSS              PIC 9(15)V99.
+           05 YTD-TAX                PIC 9(15)V99.
+           05 YTD-NET                PIC 9(15)V99.
+           05 YTD-LAST-PERIOD-ID     PIC X(10).
+
+       SD SORT-WORK-FILE.
+       01 SORT-EMPLOYEE-RECORD.
+           05 SD-EMP-ID              PIC 9(5).
+           05 SD-EMP-NAME            PIC X(30).
+           05 SD-EMP-DEPARTMENT      PIC X(20).
+           05 SD-EMP-SALARY          PIC 9(10)V99.
+           05 SD-EMP-TAX-RATE        PIC 9(3)V99.
+           05 SD-EMP-HEALTH-DEDUCTION PIC 9(7)V99.
+           05 SD-EMP-401K-PERCENT   PIC 9(3)V99.
+           05 SD-EMP-OTHER-DEDUCTION PIC 9(7)V99.
+           05 SD-EMP-PAY-TYPE        PIC X(1).
+           05 SD-EMP-HOURS-WORKED    PIC 9(3)V99.
+           05 SD-EMP-HOURLY-RATE     PIC 9(5)V99.
+           05 SD-EMP-STATUS          PIC X(1).
+
+       FD SORTED-EMPLOYEE-FILE.
+       01 SORTED-EMPLOYEE-RECORD.
+           05 SEMP-ID                PIC 9(5).
+           05 SEMP-NAME              PIC X(30).
+           05 SEMP-DEPARTMENT        PIC X(20).
+           05 SEMP-SALARY            PIC 9(10)V99.
+           05 SEMP-TAX-RATE          PIC 9(3)V99.
+           05 SEMP-HEALTH-DEDUCTION  PIC 9(7)V99.
+           05 SEMP-401K-PERCENT      PIC 9(3)V99.
+           05 SEMP-OTHER-DEDUCTION   PIC 9(7)V99.
+           05 SEMP-PAY-TYPE          PIC X(1).
+           05 SEMP-HOURS-WORKED      PIC 9(3)V99.
+           05 SEMP-HOURLY-RATE       PIC 9(5)V99.
+           05 SEMP-STATUS            PIC X(1).
+
+       FD EXCEPTION-FILE.
+       01 EXCEPTION-LINE             PIC X(250).
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           05 CKPT-LAST-DEPARTMENT   PIC X(20).
+           05 CKPT-LAST-EMP-ID       PIC 9(5).
+           05 CKPT-TOTAL-PAYROLL     PIC 9(15)V99.
+           05 CKPT-TOTAL-TAX         PIC 9(15)V99.
+           05 CKPT-NET-PAYROLL       PIC 9(15)V99.
+           05 CKPT-YTD-TOTAL-GROSS   PIC 9(15)V99.
+           05 CKPT-YTD-TOTAL-TAX     PIC 9(15)V99.
+           05 CKPT-YTD-TOTAL-NET     PIC 9(15)V99.
+           05 CKPT-DEPT-GROSS        PIC 9(15)V99.
+           05 CKPT-DEPT-TAX          PIC 9(15)V99.
+           05 CKPT-DEPT-NET          PIC 9(15)V99.
+           05 CKPT-RECORD-COUNT      PIC 9(9).
+
+       FD ACH-FILE.
+       01 ACH-RECORD.
+           05 ACH-RECORD-TYPE        PIC X(1).
+           05 ACH-TRANSACTION-CODE   PIC X(2).
+           05 ACH-RECEIVING-DFI-ID   PIC X(8).
+           05 ACH-CHECK-DIGIT        PIC X(1).
+           05 ACH-DFI-ACCOUNT-NUMBER PIC X(17).
+           05 ACH-AMOUNT             PIC 9(12).
+           05 ACH-INDIVIDUAL-ID      PIC X(15).
+           05 ACH-INDIVIDUAL-NAME    PIC X(22).
+           05 ACH-DISCRETIONARY-DATA PIC X(2).
+           05 ACH-ADDENDA-INDICATOR  PIC X(1).
+           05 ACH-TRACE-NUMBER       PIC X(15).
+
+       WORKING-STORAGE SECTION.
+       01 WS-RUN-PARAMETERS.
+           05 WS-PARAMETER-COUNT     PIC 9(2) COMP VALUE ZERO.
+           05 WS-PAY-PERIOD-ID       PIC X(10) VALUE SPACES.
+           05 WS-EMPLOYEE-FILE-NAME  PIC X(40).
+           05 WS-REPORT-FILE-NAME    PIC X(40).
+           05 WS-SORTED-FILE-NAME    PIC X(40).
+           05 WS-EXCEPTION-FILE-NAME PIC X(40).
+           05 WS-CHECKPOINT-FILE-NAME PIC X(40).
+           05 WS-ACH-FILE-NAME       PIC X(40).
+
+       01 WS-VARIABLES.
+           05 WS-TOTAL-PAYROLL       PIC 9(15)V99 VALUE ZERO.
+           05 WS-TOTAL-TAX           PIC 9(15)V99 VALUE ZERO.
+           05 WS-NET-PAYROLL         PIC 9(15)V99 VALUE ZERO.
+           05 WS-EOF                 PIC X VALUE 'N'.
+               88 END-OF-FILE        VALUE 'Y'.
+           05 WS-YTD-TOTAL-GROSS     PIC 9(15)V99 VALUE ZERO.
+           05 WS-YTD-TOTAL-TAX       PIC 9(15)V99 VALUE ZERO.
+           05 WS-YTD-TOTAL-NET       PIC 9(15)V99 VALUE ZERO.
+           05 WS-PREV-DEPARTMENT     PIC X(20) VALUE SPACES.
+           05 WS-DEPT-GROSS          PIC 9(15)V99 VALUE ZERO.
+           05 WS-DEPT-TAX            PIC 9(15)V99 VALUE ZERO.
+           05 WS-DEPT-NET            PIC 9(15)V99 VALUE ZERO.
+           05 WS-FIRST-RECORD-SW     PIC X VALUE 'Y'.
+               88 FIRST-RECORD       VALUE 'Y'.
+           05 WS-VALID-RECORD-SW     PIC X VALUE 'Y'.
+               88 VALID-RECORD       VALUE 'Y'.
+           05 WS-EXCEPTION-REASON    PIC X(180).
+           05 WS-EXCEPTION-PTR       PIC 9(3).
+           05 WS-NEW-REASON          PIC X(40).
+
+       01 WS-CHECKPOINT-FIELDS.
+           05 WS-CHECKPOINT-FILE-STATUS PIC XX.
+           05 WS-RESTART-MODE-SW     PIC X VALUE 'N'.
+               88 RESTART-IN-PROGRESS VALUE 'Y'.
+           05 WS-ALREADY-PROCESSED-SW PIC X VALUE 'N'.
+               88 RECORD-ALREADY-PROCESSED VALUE 'Y'.
+           05 WS-CKPT-DEPARTMENT     PIC X(20) VALUE SPACES.
+           05 WS-CKPT-EMP-ID         PIC 9(5) VALUE ZERO.
+           05 WS-RECORD-COUNT        PIC 9(9) VALUE ZERO.
+           05 WS-RECORDS-SINCE-CKPT  PIC 9(9) COMP VALUE ZERO.
+           05 WS-CHECKPOINT-INTERVAL PIC 9(9) COMP VALUE 1.
+
+       01 WS-YTD-FIELDS.
+           05 WS-YTD-FILE-STATUS     PIC XX.
+               88 YTD-STATUS-OK      VALUE '00'.
+               88 YTD-STATUS-NOT-FOUND VALUE '23'.
+               88 YTD-STATUS-NOT-EXIST VALUE '35'.
+           05 WS-YTD-FOUND-SW        PIC X VALUE 'N'.
+               88 YTD-RECORD-FOUND   VALUE 'Y'.
+           05 WS-YTD-COMMITTED-SW    PIC X VALUE 'N'.
+               88 YTD-ALREADY-COMMITTED VALUE 'Y'.
+
+       01 WS-CALCULATIONS.
+           05 WS-GROSS-PAY           PIC 9(10)V99.
+           05 WS-PRETAX-DEDUCTIONS   PIC 9(10)V99.
+           05 WS-TAX-AMOUNT          PIC 9(10)V99.
+           05 WS-NET-PAY             PIC 9(10)V99.
+           05 WS-TAXABLE-WAGES       PIC 9(9)V99.
+           05 WS-BRACKET-PORTION     PIC 9(9)V99.
+           05 WS-PRIOR-LIMIT         PIC 9(9)V99.
+           05 WS-CUR-LIMIT           PIC 9(9)V99.
+           05 WS-CUR-RATE            PIC 9(3)V99.
+           05 WS-BRACKET-IDX         PIC 9(2) COMP.
+           05 WS-REGULAR-HOURS       PIC 9(3)V99.
+           05 WS-OVERTIME-HOURS      PIC 9(3)V99.
+           05 WS-OVERTIME-RATE       PIC 9(6)V99.
+
+       01 WS-TAX-BRACKET-DATA.
+           05 FILLER PIC X(16) VALUE '0000010000001000'.
+           05 FILLER PIC X(16) VALUE '0000030000001500'.
+           05 FILLER PIC X(16) VALUE '0000060000002200'.
+           05 FILLER PIC X(16) VALUE '0000110000002400'.
+           05 FILLER PIC X(16) VALUE '0000200000003200'.
+           05 FILLER PIC X(16) VALUE '9999999999903700'.
+
+       01 WS-TAX-BRACKET-TABLE REDEFINES WS-TAX-BRACKET-DATA.
+           05 WS-TAX-BRACKET OCCURS 6 TIMES.
+               10 WS-BRACKET-UPPER-LIMIT PIC 9(9)V99.
+               10 WS-BRACKET-RATE        PIC 9(3)V99.
+
+       77 WS-BRACKET-COUNT           PIC 9(2) COMP VALUE 6.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM GET-RUN-PARAMETERS
+           PERFORM SORT-EMPLOYEE-FILE
+           PERFORM LOAD-CHECKPOINT
+
+           OPEN INPUT SORTED-EMPLOYEE-FILE
+           IF RESTART-IN-PROGRESS
+              OPEN EXTEND PAYROLL-REPORT
+              OPEN EXTEND EXCEPTION-FILE
+              OPEN EXTEND ACH-FILE
+           ELSE
+              OPEN OUTPUT PAYROLL-REPORT
+              OPEN OUTPUT EXCEPTION-FILE
+              OPEN OUTPUT ACH-FILE
+           END-IF
+           PERFORM OPEN-YTD-FILE
+
+           PERFORM PROCESS-EMPLOYEE-FILE
+           UNTIL END-OF-FILE
+
+           IF NOT FIRST-RECORD
+              PERFORM WRITE-DEPARTMENT-SUBTOTAL
+           END-IF
+
+           PERFORM PRINT-SUMMARY
+
+           CLOSE SORTED-EMPLOYEE-FILE
+           CLOSE PAYROLL-REPORT
+           CLOSE EXCEPTION-FILE
+           CLOSE ACH-FILE
+           CLOSE YTD-FILE
+
+           PERFORM CLEAR-CHECKPOINT
+
+           STOP RUN.
+
+       GET-RUN-PARAMETERS.
+           MOVE SPACES TO WS-PAY-PERIOD-ID
+           ACCEPT WS-PARAMETER-COUNT FROM ARGUMENT-NUMBER
+           IF WS-PARAMETER-COUNT > 0
+              DISPLAY 1 UPON ARGUMENT-NUMBER
+              ACCEPT WS-PAY-PERIOD-ID FROM ARGUMENT-VALUE
+                  ON EXCEPTION
+                      MOVE SPACES TO WS-PAY-PERIOD-ID
+              END-ACCEPT
+           END-IF
+
+           IF WS-PAY-PERIOD-ID = SPACES
+              MOVE 'employees.dat' TO WS-EMPLOYEE-FILE-NAME
+              MOVE 'payroll_report.txt' TO WS-REPORT-FILE-NAME
+              MOVE 'employees_sorted.dat' TO WS-SORTED-FILE-NAME
+              MOVE 'payroll_exceptions.txt' TO WS-EXCEPTION-FILE-NAME
+              MOVE 'payroll_checkpoint.dat' TO WS-CHECKPOINT-FILE-NAME
+              MOVE 'payroll_ach.txt' TO WS-ACH-FILE-NAME
+           ELSE
+              STRING 'employees_' DELIMITED BY SIZE,
+                  WS-PAY-PERIOD-ID DELIMITED BY SPACE,
+                  '.dat' DELIMITED BY SIZE
+                  INTO WS-EMPLOYEE-FILE-NAME
+              STRING 'payroll_report_' DELIMITED BY SIZE,
+                  WS-PAY-PERIOD-ID DELIMITED BY SPACE,
+                  '.txt' DELIMITED BY SIZE
+                  INTO WS-REPORT-FILE-NAME
+              STRING 'employees_sorted_' DELIMITED BY SIZE,
+                  WS-PAY-PERIOD-ID DELIMITED BY SPACE,
+                  '.dat' DELIMITED BY SIZE
+                  INTO WS-SORTED-FILE-NAME
+              STRING 'payroll_exceptions_' DELIMITED BY SIZE,
+                  WS-PAY-PERIOD-ID DELIMITED BY SPACE,
+                  '.txt' DELIMITED BY SIZE
+                  INTO WS-EXCEPTION-FILE-NAME
+              STRING 'payroll_checkpoint_' DELIMITED BY SIZE,
+                  WS-PAY-PERIOD-ID DELIMITED BY SPACE,
+                  '.dat' DELIMITED BY SIZE
+                  INTO WS-CHECKPOINT-FILE-NAME
+              STRING 'payroll_ach_' DELIMITED BY SIZE,
+                  WS-PAY-PERIOD-ID DELIMITED BY SPACE,
+                  '.txt' DELIMITED BY SIZE
+                  INTO WS-ACH-FILE-NAME
+           END-IF.
+
+       LOAD-CHECKPOINT.
+           MOVE 'N' TO WS-RESTART-MODE-SW
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-FILE-STATUS = '00'
+              READ CHECKPOINT-FILE
+                  AT END
+                      CONTINUE
+                  NOT AT END
+                      PERFORM RESTORE-CHECKPOINT-STATE
+              END-READ
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       RESTORE-CHECKPOINT-STATE.
+           MOVE CKPT-LAST-DEPARTMENT TO WS-CKPT-DEPARTMENT
+           MOVE CKPT-LAST-EMP-ID TO WS-CKPT-EMP-ID
+           MOVE CKPT-TOTAL-PAYROLL TO WS-TOTAL-PAYROLL
+           MOVE CKPT-TOTAL-TAX TO WS-TOTAL-TAX
+           MOVE CKPT-NET-PAYROLL TO WS-NET-PAYROLL
+           MOVE CKPT-YTD-TOTAL-GROSS TO WS-YTD-TOTAL-GROSS
+           MOVE CKPT-YTD-TOTAL-TAX TO WS-YTD-TOTAL-TAX
+           MOVE CKPT-YTD-TOTAL-NET TO WS-YTD-TOTAL-NET
+           MOVE CKPT-DEPT-GROSS TO WS-DEPT-GROSS
+           MOVE CKPT-DEPT-TAX TO WS-DEPT-TAX
+           MOVE CKPT-DEPT-NET TO WS-DEPT-NET
+           MOVE CKPT-RECORD-COUNT TO WS-RECORD-COUNT
+           MOVE CKPT-LAST-DEPARTMENT TO WS-PREV-DEPARTMENT
+           MOVE 'N' TO WS-FIRST-RECORD-SW
+           MOVE 'Y' TO WS-RESTART-MODE-SW.
+
+       SAVE-CHECKPOINT-IF-DUE.
+           ADD 1 TO WS-RECORD-COUNT
+           ADD 1 TO WS-RECORDS-SINCE-CKPT
+           IF WS-RECORDS-SINCE-CKPT >= WS-CHECKPOINT-INTERVAL
+              PERFORM SAVE-CHECKPOINT
+              MOVE ZERO TO WS-RECORDS-SINCE-CKPT
+           END-IF.
+
+       SAVE-CHECKPOINT.
+           MOVE EMP-DEPARTMENT TO CKPT-LAST-DEPARTMENT
+           MOVE EMP-ID TO CKPT-LAST-EMP-ID
+           MOVE WS-TOTAL-PAYROLL TO CKPT-TOTAL-PAYROLL
+           MOVE WS-TOTAL-TAX TO CKPT-TOTAL-TAX
+           MOVE WS-NET-PAYROLL TO CKPT-NET-PAYROLL
+           MOVE WS-YTD-TOTAL-GROSS TO CKPT-YTD-TOTAL-GROSS
+           MOVE WS-YTD-TOTAL-TAX TO CKPT-YTD-TOTAL-TAX
+           MOVE WS-YTD-TOTAL-NET TO CKPT-YTD-TOTAL-NET
+           MOVE WS-DEPT-GROSS TO CKPT-DEPT-GROSS
+           MOVE WS-DEPT-TAX TO CKPT-DEPT-TAX
+           MOVE WS-DEPT-NET TO CKPT-DEPT-NET
+           MOVE WS-RECORD-COUNT TO CKPT-RECORD-COUNT
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+       SORT-EMPLOYEE-FILE.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SD-EMP-DEPARTMENT
+               ON ASCENDING KEY SD-EMP-ID
+               USING EMPLOYEE-FILE
+               GIVING SORTED-EMPLOYEE-FILE.
+
+       OPEN-YTD-FILE.
+           OPEN I-O YTD-FILE
+           IF YTD-STATUS-NOT-EXIST
+              OPEN OUTPUT YTD-FILE
+              CLOSE YTD-FILE
+              OPEN I-O YTD-FILE
+           END-IF.
+
+       PROCESS-EMPLOYEE-FILE.
+           READ SORTED-EMPLOYEE-FILE INTO EMPLOYEE-RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   MOVE 'N' TO WS-ALREADY-PROCESSED-SW
+                   IF RESTART-IN-PROGRESS
+                      PERFORM CHECK-ALREADY-PROCESSED
+                   END-IF
+                   IF RESTART-IN-PROGRESS AND RECORD-ALREADY-PROCESSED
+                      CONTINUE
+                   ELSE
+                      IF NOT EMP-STATUS-TERMINATED
+                         PERFORM COMPUTE-GROSS-PAY
+                         PERFORM VALIDATE-EMPLOYEE-RECORD
+                         IF VALID-RECORD
+                            PERFORM CHECK-DEPARTMENT-BREAK
+                            PERFORM CALCULATE-PAYROLL
+                            PERFORM UPDATE-YTD
+                            IF NOT YTD-ALREADY-COMMITTED
+                               PERFORM WRITE-REPORT-LINE
+                               PERFORM WRITE-ACH-LINE
+                               PERFORM WRITE-YTD-LINE
+                            END-IF
+                            PERFORM ACCUMULATE-DEPARTMENT-TOTALS
+                         ELSE
+                            PERFORM WRITE-EXCEPTION-LINE
+                         END-IF
+                      END-IF
+                      MOVE 'N' TO WS-RESTART-MODE-SW
+                      PERFORM SAVE-CHECKPOINT-IF-DUE
+                   END-IF
+           END-READ.
+
+       CHECK-ALREADY-PROCESSED.
+           IF EMP-DEPARTMENT < WS-CKPT-DEPARTMENT
+              MOVE 'Y' TO WS-ALREADY-PROCESSED-SW
+           ELSE
+              IF EMP-DEPARTMENT = WS-CKPT-DEPARTMENT
+                 AND EMP-ID NOT > WS-CKPT-EMP-ID
+                 MOVE 'Y' TO WS-ALREADY-PROCESSED-SW
+              END-IF
+           END-IF.
+
+       VALIDATE-EMPLOYEE-RECORD.
+           MOVE 'Y' TO WS-VALID-RECORD-SW
+           MOVE SPACES TO WS-EXCEPTION-REASON
+           MOVE 1 TO WS-EXCEPTION-PTR
+           IF EMP-PAY-TYPE-HOURLY
+              IF EMP-HOURLY-RATE = ZERO
+                 MOVE 'N' TO WS-VALID-RECORD-SW
+                 MOVE 'EMP-HOURLY-RATE IS ZERO OR MISSING'
+                     TO WS-NEW-REASON
+                 PERFORM APPEND-EXCEPTION-REASON
+              END-IF
+           ELSE
+              IF EMP-SALARY = ZERO
+                 MOVE 'N' TO WS-VALID-RECORD-SW
+                 MOVE 'EMP-SALARY IS ZERO OR MISSING'
+                     TO WS-NEW-REASON
+                 PERFORM APPEND-EXCEPTION-REASON
+              END-IF
+           END-IF
+           IF EMP-TAX-RATE > 100
+              MOVE 'N' TO WS-VALID-RECORD-SW
+              MOVE 'EMP-TAX-RATE OUT OF RANGE' TO WS-NEW-REASON
+              PERFORM APPEND-EXCEPTION-REASON
+           END-IF
+           IF EMP-401K-PERCENT > 100
+              MOVE 'N' TO WS-VALID-RECORD-SW
+              MOVE 'EMP-401K-PERCENT OUT OF RANGE'
+                  TO WS-NEW-REASON
+              PERFORM APPEND-EXCEPTION-REASON
+           END-IF
+           IF EMP-NAME = SPACES
+              MOVE 'N' TO WS-VALID-RECORD-SW
+              MOVE 'EMP-NAME IS BLANK' TO WS-NEW-REASON
+              PERFORM APPEND-EXCEPTION-REASON
+           END-IF
+           IF EMP-DEPARTMENT = SPACES
+              MOVE 'N' TO WS-VALID-RECORD-SW
+              MOVE 'EMP-DEPARTMENT IS BLANK' TO WS-NEW-REASON
+              PERFORM APPEND-EXCEPTION-REASON
+           END-IF
+           PERFORM COMPUTE-PRETAX-DEDUCTIONS
+           IF WS-PRETAX-DEDUCTIONS >= WS-GROSS-PAY
+              MOVE 'N' TO WS-VALID-RECORD-SW
+              MOVE 'DEDUCTIONS EXCEED GROSS PAY' TO WS-NEW-REASON
+              PERFORM APPEND-EXCEPTION-REASON
+           END-IF.
+
+       APPEND-EXCEPTION-REASON.
+           IF WS-EXCEPTION-PTR > 1
+              STRING '; ' DELIMITED BY SIZE
+                  INTO WS-EXCEPTION-REASON
+                  WITH POINTER WS-EXCEPTION-PTR
+           END-IF
+           STRING WS-NEW-REASON DELIMITED BY SPACE
+               INTO WS-EXCEPTION-REASON
+               WITH POINTER WS-EXCEPTION-PTR.
+
+       WRITE-EXCEPTION-LINE.
+           MOVE SPACES TO EXCEPTION-LINE
+           STRING
+               'EMP-ID: ' DELIMITED BY SIZE,
+               EMP-ID DELIMITED BY SIZE,
+               ' | NAME: ' DELIMITED BY SIZE,
+               EMP-NAME DELIMITED BY SIZE,
+               ' | REASON: ' DELIMITED BY SIZE,
+               WS-EXCEPTION-REASON DELIMITED BY SIZE
+               INTO EXCEPTION-LINE
+           WRITE EXCEPTION-LINE.
+
+       CHECK-DEPARTMENT-BREAK.
+           IF FIRST-RECORD
+              MOVE EMP-DEPARTMENT TO WS-PREV-DEPARTMENT
+              MOVE 'N' TO WS-FIRST-RECORD-SW
+           ELSE
+              IF EMP-DEPARTMENT NOT = WS-PREV-DEPARTMENT
+                 PERFORM WRITE-DEPARTMENT-SUBTOTAL
+                 MOVE EMP-DEPARTMENT TO WS-PREV-DEPARTMENT
+              END-IF
+           END-IF.
+
+       ACCUMULATE-DEPARTMENT-TOTALS.
+           ADD WS-GROSS-PAY TO WS-DEPT-GROSS
+           ADD WS-TAX-AMOUNT TO WS-DEPT-TAX
+           ADD WS-NET-PAY TO WS-DEPT-NET.
+
+       WRITE-DEPARTMENT-SUBTOTAL.
+           MOVE SPACES TO REPORT-LINE
+           STRING
+               '----- Department Subtotal: ' DELIMITED BY SIZE,
+               WS-PREV-DEPARTMENT DELIMITED BY SIZE,
+               ' -----' DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING
+               '  Dept Gross: $' DELIMITED BY SIZE,
+               WS-DEPT-GROSS DELIMITED BY SIZE,
+               ' | Dept Tax: $' DELIMITED BY SIZE,
+               WS-DEPT-TAX DELIMITED BY SIZE,
+               ' | Dept Net: $' DELIMITED BY SIZE,
+               WS-DEPT-NET DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE ZERO TO WS-DEPT-GROSS WS-DEPT-TAX WS-DEPT-NET.
+
+       UPDATE-YTD.
+           MOVE 'N' TO WS-YTD-FOUND-SW
+           MOVE 'N' TO WS-YTD-COMMITTED-SW
+           MOVE EMP-ID TO YTD-EMP-ID
+           READ YTD-FILE
+               INVALID KEY
+                   MOVE ZERO TO YTD-GROSS YTD-TAX YTD-NET
+                   MOVE SPACES TO YTD-LAST-PERIOD-ID
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-YTD-FOUND-SW
+           END-READ
+
+           IF YTD-RECORD-FOUND AND RESTART-IN-PROGRESS
+              AND YTD-LAST-PERIOD-ID = WS-PAY-PERIOD-ID
+              MOVE 'Y' TO WS-YTD-COMMITTED-SW
+           END-IF
+
+           IF NOT YTD-ALREADY-COMMITTED
+              ADD WS-GROSS-PAY TO YTD-GROSS
+              ADD WS-TAX-AMOUNT TO YTD-TAX
+              ADD WS-NET-PAY TO YTD-NET
+              MOVE WS-PAY-PERIOD-ID TO YTD-LAST-PERIOD-ID
+
+              IF YTD-RECORD-FOUND
+                 REWRITE YTD-RECORD
+              ELSE
+                 WRITE YTD-RECORD
+              END-IF
+           END-IF
+
+           ADD YTD-GROSS TO WS-YTD-TOTAL-GROSS
+           ADD YTD-TAX TO WS-YTD-TOTAL-TAX
+           ADD YTD-NET TO WS-YTD-TOTAL-NET.
+       
+       CALCULATE-PAYROLL.
+           PERFORM COMPUTE-PRETAX-DEDUCTIONS
+           COMPUTE WS-TAXABLE-WAGES =
+               WS-GROSS-PAY - WS-PRETAX-DEDUCTIONS
+           IF EMP-TAX-RATE > ZERO
+              COMPUTE WS-TAX-AMOUNT =
+                  WS-TAXABLE-WAGES * (EMP-TAX-RATE / 100)
+           ELSE
+              PERFORM COMPUTE-BRACKET-TAX
+           END-IF
+           COMPUTE WS-NET-PAY =
+               WS-GROSS-PAY - WS-TAX-AMOUNT - WS-PRETAX-DEDUCTIONS
+
+           ADD WS-GROSS-PAY TO WS-TOTAL-PAYROLL
+           ADD WS-TAX-AMOUNT TO WS-TOTAL-TAX
+           ADD WS-NET-PAY TO WS-NET-PAYROLL.
+
+       COMPUTE-GROSS-PAY.
+           IF EMP-PAY-TYPE-HOURLY
+              PERFORM COMPUTE-HOURLY-GROSS
+           ELSE
+              MOVE EMP-SALARY TO WS-GROSS-PAY
+           END-IF.
+
+       COMPUTE-HOURLY-GROSS.
+           IF EMP-HOURS-WORKED > 40
+              MOVE 40 TO WS-REGULAR-HOURS
+              COMPUTE WS-OVERTIME-HOURS = EMP-HOURS-WORKED - 40
+           ELSE
+              MOVE EMP-HOURS-WORKED TO WS-REGULAR-HOURS
+              MOVE ZERO TO WS-OVERTIME-HOURS
+           END-IF
+           COMPUTE WS-OVERTIME-RATE = EMP-HOURLY-RATE * 1.5
+           COMPUTE WS-GROSS-PAY =
+               (WS-REGULAR-HOURS * EMP-HOURLY-RATE) +
+               (WS-OVERTIME-HOURS * WS-OVERTIME-RATE).
+
+       COMPUTE-PRETAX-DEDUCTIONS.
+           COMPUTE WS-PRETAX-DEDUCTIONS =
+               EMP-HEALTH-DEDUCTION + EMP-OTHER-DEDUCTION +
+               (WS-GROSS-PAY * EMP-401K-PERCENT / 100).
+
+       COMPUTE-BRACKET-TAX.
+           MOVE ZERO TO WS-TAX-AMOUNT
+           MOVE ZERO TO WS-PRIOR-LIMIT
+           PERFORM APPLY-TAX-BRACKET
+               VARYING WS-BRACKET-IDX FROM 1 BY 1
+               UNTIL WS-BRACKET-IDX > WS-BRACKET-COUNT
+               OR WS-PRIOR-LIMIT >= WS-TAXABLE-WAGES.
+
+       APPLY-TAX-BRACKET.
+           MOVE WS-BRACKET-UPPER-LIMIT(WS-BRACKET-IDX) TO WS-CUR-LIMIT
+           MOVE WS-BRACKET-RATE(WS-BRACKET-IDX) TO WS-CUR-RATE
+           IF WS-TAXABLE-WAGES > WS-CUR-LIMIT
+              COMPUTE WS-BRACKET-PORTION =
+                  WS-CUR-LIMIT - WS-PRIOR-LIMIT
+           ELSE
+              COMPUTE WS-BRACKET-PORTION =
+                  WS-TAXABLE-WAGES - WS-PRIOR-LIMIT
+           END-IF
+           IF WS-BRACKET-PORTION > ZERO
+              COMPUTE WS-TAX-AMOUNT = WS-TAX-AMOUNT +
+                  (WS-BRACKET-PORTION * WS-CUR-RATE / 100)
+           END-IF
+           MOVE WS-CUR-LIMIT TO WS-PRIOR-LIMIT.
+
+       WRITE-REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE
+           STRING 
+               EMP-ID DELIMITED BY SIZE, 
+               ' | ' DELIMITED BY SIZE,
+               EMP-NAME DELIMITED BY SIZE, 
+               ' | ' DELIMITED BY SIZE,
+               EMP-DEPARTMENT DELIMITED BY SIZE, 
+               ' | Gross: $' DELIMITED BY SIZE,
+               WS-GROSS-PAY DELIMITED BY SIZE,
+               ' | Tax: $' DELIMITED BY SIZE,
+               WS-TAX-AMOUNT DELIMITED BY SIZE,
+               ' | Net: $' DELIMITED BY SIZE,
+               WS-NET-PAY DELIMITED BY SIZE
+               INTO REPORT-LINE
+           
+           WRITE REPORT-LINE.
+
+       WRITE-ACH-LINE.
+           MOVE '6' TO ACH-RECORD-TYPE
+           MOVE '22' TO ACH-TRANSACTION-CODE
+           MOVE ZERO TO ACH-RECEIVING-DFI-ID
+           MOVE ZERO TO ACH-CHECK-DIGIT
+           MOVE SPACES TO ACH-DFI-ACCOUNT-NUMBER
+           COMPUTE ACH-AMOUNT = WS-NET-PAY * 100
+           MOVE EMP-ID TO ACH-INDIVIDUAL-ID
+           MOVE EMP-NAME TO ACH-INDIVIDUAL-NAME
+           MOVE SPACES TO ACH-DISCRETIONARY-DATA
+           MOVE '0' TO ACH-ADDENDA-INDICATOR
+           MOVE EMP-ID TO ACH-TRACE-NUMBER
+           WRITE ACH-RECORD.
+
+       WRITE-YTD-LINE.
+           MOVE SPACES TO REPORT-LINE
+           STRING
+               '     YTD Gross: $' DELIMITED BY SIZE,
+               YTD-GROSS DELIMITED BY SIZE,
+               ' | YTD Tax: $' DELIMITED BY SIZE,
+               YTD-TAX DELIMITED BY SIZE,
+               ' | YTD Net: $' DELIMITED BY SIZE,
+               YTD-NET DELIMITED BY SIZE
+               INTO REPORT-LINE
+
+           WRITE REPORT-LINE.
+
+       PRINT-SUMMARY.
+           MOVE SPACES TO REPORT-LINE
+           STRING 
+               '===== PAYROLL SUMMARY =====' DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+           
+           MOVE SPACES TO REPORT-LINE
+           STRING 
+               'Total Gross Payroll: $' DELIMITED BY SIZE,
+               WS-TOTAL-PAYROLL DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+           
+           MOVE SPACES TO REPORT-LINE
+           STRING 
+               'Total Tax Collected: $' DELIMITED BY SIZE,
+               WS-TOTAL-TAX DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+           
+           MOVE SPACES TO REPORT-LINE
+           STRING
+               'Total Net Payroll: $' DELIMITED BY SIZE,
+               WS-NET-PAYROLL DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING
+               'Total YTD Gross Payroll: $' DELIMITED BY SIZE,
+               WS-YTD-TOTAL-GROSS DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING
+               'Total YTD Tax Collected: $' DELIMITED BY SIZE,
+               WS-YTD-TOTAL-TAX DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING
+               'Total YTD Net Payroll: $' DELIMITED BY SIZE,
+               WS-YTD-TOTAL-NET DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE.
